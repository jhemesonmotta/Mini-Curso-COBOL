@@ -1,19 +1,605 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-TABLE.
-       05 WS-A PIC X(1) OCCURS 18 TIMES INDEXED BY I.
-       01 WS-SRCH PIC A(1) VALUE 'Z'.
-
-       PROCEDURE DIVISION.
-       MOVE 'ABCDEFGHIJKLMNOPQR' TO WS-TABLE.
-       SET I TO 1.
-       SEARCH WS-A
-       AT END DISPLAY WS-SRCH,' NOT FOUND IN TABLE'
-       WHEN WS-A(I)=WS-SRCH
-       DISPLAY 'LETTER ',WS-SRCH,' FOUND IN TABLE'
-       END-SEARCH.
-
-       STOP RUN.
+      ******************************************************************
+      *                                                                *
+      *    PROGRAM-ID.    HELLO                                        *
+      *    DESCRIPTION.   CODE LOOKUP JOB.  LOADS THE VALID-CODE        *
+      *                   TABLE FROM THE CODE MASTER FILE AND SEARCHES  *
+      *                   IT FOR A REQUESTED CODE.                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     HELLO.
+       AUTHOR.         J A SMITH.
+       INSTALLATION.   CORPORATE DATA CENTER.
+       DATE-WRITTEN.   2019-03-11.
+       DATE-COMPILED.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    2019-03-11  JAS   ORIGINAL PROGRAM - SEARCH A HARDCODED
+      *                      18-LETTER TABLE FOR ONE HARDCODED KEY.
+      *    2026-08-09  JAS   TABLE IS NOW LOADED AT RUN TIME FROM THE
+      *                      CODE MASTER FILE INSTEAD OF A MOVE
+      *                      LITERAL, SO THE SEARCHABLE SET CAN BE
+      *                      MAINTAINED AS DATA.
+      *    2026-08-09  JAS   ADDED BATCH MODE - THE SEARCH KEY NOW
+      *                      COMES FROM A TRANSACTION FILE OF KEYS,
+      *                      ONE LOOKUP PER RECORD, WITH AN END-OF-JOB
+      *                      TOTALS LINE.
+      *    2026-08-09  JAS   SEARCH RESULTS NOW GO TO A FORMATTED
+      *                      REPORT FILE (TITLE, RUN DATE, ONE LINE PER
+      *                      KEY, SUMMARY FOOTER) INSTEAD OF DISPLAY.
+      *    2026-08-09  JAS   TABLE IS NOW ASCENDING-KEY AND SEARCHED
+      *                      WITH SEARCH ALL (BINARY SEARCH) INSTEAD OF
+      *                      A LINEAR SEARCH, AND CAN GROW PAST 18
+      *                      ENTRIES (UP TO WS-TABLE-MAX) AS THE CODE
+      *                      MASTER FILE GROWS. THE MASTER FILE MUST
+      *                      BE IN ASCENDING CM-CODE SEQUENCE.
+      *    2026-08-09  JAS   ADDED AN AUDIT LOG - ONE ENTRY PER SEARCH
+      *                      KEY, APPENDED TO THE AUDIT FILE, WITH THE
+      *                      KEY, RESULT, TABLE INDEX, DATE/TIME, AND
+      *                      THE RUNNING USER/JOB ID.
+      *    2026-08-09  JAS   KEYS ARE NOW EDITED BEFORE THE SEARCH -
+      *                      BLANK OR NON-ALPHABETIC KEYS ARE REJECTED
+      *                      TO THE ERROR FILE WITH A REASON CODE AND
+      *                      NEVER REACH THE SEARCH.
+      *    2026-08-09  JAS   ADDED CHECKPOINT/RESTART - THE RUN WRITES
+      *                      ITS RECORD COUNT TO A RESTART CONTROL
+      *                      FILE EVERY WS-CHECKPOINT-INTERVAL KEYS AND
+      *                      SKIPS ALREADY-PROCESSED KEYS ON RESTART.
+      *    2026-08-09  JAS   THE CODE MASTER RECORD NOW CARRIES A
+      *                      STATUS BYTE (SEE CODEREC) SO THE NEW
+      *                      CDMAINT MAINTENANCE PROGRAM CAN RETIRE A
+      *                      CODE WITHOUT DELETING ITS RECORD. ONLY
+      *                      ACTIVE CODES ARE LOADED INTO THE TABLE.
+      *    2026-08-09  JAS   SET A MEANINGFUL RETURN-CODE AT END OF
+      *                      JOB SO THE CALLING JCL STEP CAN CONDITION
+      *                      ON THE OUTCOME: 0 - ALL KEYS FOUND, 4 -
+      *                      SOME KEYS NOT FOUND, 8 - ONE OR MORE KEYS
+      *                      WERE REJECTED BY KEY VALIDATION.
+      *    2026-08-09  JAS   THE TABLE SEARCH ITSELF NOW LIVES IN THE
+      *                      CALLABLE SUBPROGRAM CDLOOKUP (SEE CDTABLE
+      *                      AND LKUPPARM COPYBOOKS) SO OTHER PROGRAMS
+      *                      CAN REUSE THE SAME LOOKUP AGAINST THE SAME
+      *                      TABLE LAYOUT INSTEAD OF COPYING THE
+      *                      SEARCH LOGIC. HELLO ITSELF NOW CALLS IT
+      *                      RATHER THAN SEARCHING THE TABLE DIRECTLY.
+      *    2026-08-09  JAS   RPT-FILE AND ERROR-FILE ARE NOW OPENED
+      *                      EXTEND (NOT OUTPUT) ON A CHECKPOINT
+      *                      RESTART, THE SAME AS AUDIT-FILE ALREADY
+      *                      WAS - A RESTART WAS TRUNCATING THE REPORT
+      *                      AND ERROR FILES FROM THE ABENDED PRIOR
+      *                      RUN. REPORT HEADERS ARE NOW WRITTEN ONLY
+      *                      ON A FROM-SCRATCH RUN. ALSO WIDENED THE
+      *                      FOUND-INDEX FIELDS TO PIC 9(04) TO MATCH
+      *                      THE TABLE'S OCCURS 1 TO 1000 - AT 9(02)
+      *                      A MATCH PAST TABLE POSITION 99 WAS
+      *                      SILENTLY TRUNCATED.
+      *    2026-08-09  JAS   CODE-MASTER-FILE AND SEARCH-TRAN-FILE NOW
+      *                      CHECK FILE STATUS ON OPEN AND ABORT WITH
+      *                      RETURN-CODE 16 IF EITHER IS MISSING OR
+      *                      UNREADABLE, INSTEAD OF LETTING THE RUNTIME
+      *                      ABEND WITH NO RETURN CODE AT ALL. ALSO,
+      *                      THE CHECKPOINT RECORD NOW CARRIES THE
+      *                      CUMULATIVE MATCHED/UNMATCHED/REJECTED
+      *                      COUNTS, NOT JUST THE RECORD COUNT, SO A
+      *                      RESTART'S END-OF-JOB TOTALS AND RETURN
+      *                      CODE REFLECT THE WHOLE JOB INSTEAD OF ONLY
+      *                      THE SEGMENT PROCESSED SINCE THE RESTART.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CODE-MASTER-FILE ASSIGN TO CODEMAST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CODE-MASTER-STATUS.
+           SELECT SEARCH-TRAN-FILE ASSIGN TO SRCHTRAN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEARCH-TRAN-STATUS.
+           SELECT RPT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO AUDFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT ERROR-FILE ASSIGN TO ERRFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CODE-MASTER-FILE
+           COPY CODEREC.
+      *
+       FD  SEARCH-TRAN-FILE
+           COPY TRANREC.
+      *
+       FD  RPT-FILE
+           COPY RPTREC.
+      *
+       FD  AUDIT-FILE
+           COPY AUDREC.
+      *
+       FD  ERROR-FILE
+           COPY ERRREC.
+      *
+       FD  CHECKPOINT-FILE
+           COPY CHKPREC.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-TABLE-MAX             PIC 9(04) COMP VALUE 1000.
+      *
+           COPY CDTABLE.
+      *
+       01  WS-SRCH                 PIC A(01) VALUE 'Z'.
+      *
+       01  WS-SWITCHES.
+           05  WS-EOF-MASTER-SW    PIC X(01) VALUE 'N'.
+               88  WS-EOF-MASTER           VALUE 'Y'.
+           05  WS-EOF-TRAN-SW      PIC X(01) VALUE 'N'.
+               88  WS-EOF-TRAN              VALUE 'Y'.
+           05  WS-FOUND-SW         PIC X(01) VALUE 'N'.
+               88  WS-FOUND                 VALUE 'Y'.
+               88  WS-NOT-FOUND             VALUE 'N'.
+           05  WS-KEY-VALID-SW     PIC X(01) VALUE 'Y'.
+               88  WS-KEY-VALID             VALUE 'Y'.
+               88  WS-KEY-INVALID           VALUE 'N'.
+      *
+       01  WS-REJECT-REASON.
+           05  WS-REJECT-REASON-CODE   PIC X(02) VALUE SPACES.
+           05  WS-REJECT-REASON-TEXT   PIC X(30) VALUE SPACES.
+      *
+       01  WS-FOUND-INDEX           PIC 9(04) VALUE ZERO.
+      *
+       01  WS-RUN-DATE-FIELDS.
+           05  WS-RUN-DATE-YYYYMMDD.
+               10  WS-RUN-CCYY      PIC 9(04).
+               10  WS-RUN-MM        PIC 9(02).
+               10  WS-RUN-DD        PIC 9(02).
+           05  WS-RUN-DATE-EDIT     PIC X(10).
+      *
+       01  WS-CURRENT-TIME          PIC 9(08) VALUE ZERO.
+       01  WS-JOB-ID                PIC X(08) VALUE SPACES.
+       01  WS-CODE-MASTER-STATUS    PIC X(02) VALUE ZERO.
+       01  WS-SEARCH-TRAN-STATUS    PIC X(02) VALUE ZERO.
+       01  WS-RPT-FILE-STATUS       PIC X(02) VALUE ZERO.
+       01  WS-AUDIT-FILE-STATUS     PIC X(02) VALUE ZERO.
+       01  WS-ERROR-FILE-STATUS     PIC X(02) VALUE ZERO.
+       01  WS-CHECKPOINT-FILE-STATUS PIC X(02) VALUE ZERO.
+      *
+       77  WS-CHECKPOINT-INTERVAL   PIC 9(07) COMP VALUE 1000.
+       77  WS-RESTART-COUNT         PIC 9(09) COMP VALUE ZERO.
+       77  WS-ABSOLUTE-COUNT        PIC 9(09) COMP VALUE ZERO.
+       77  WS-SKIP-COUNT            PIC 9(09) COMP VALUE ZERO.
+       77  WS-CHECKPOINT-REMAINDER  PIC 9(07) COMP VALUE ZERO.
+       77  WS-CHECKPOINT-QUOTIENT   PIC 9(09) COMP VALUE ZERO.
+      *
+       01  WS-REPORT-LINE           PIC X(80).
+      *
+       01  WS-COUNT-EDIT             PIC ZZZZZZ9.
+      *
+       01  WS-TOTALS.
+           05  WS-KEYS-READ        PIC 9(07) COMP VALUE ZERO.
+           05  WS-KEYS-MATCHED     PIC 9(07) COMP VALUE ZERO.
+           05  WS-KEYS-UNMATCHED   PIC 9(07) COMP VALUE ZERO.
+           05  WS-KEYS-REJECTED    PIC 9(07) COMP VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+      ******************************************************************
+      *    0000-MAINLINE                                               *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE           THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-TRANSACTIONS  THRU 2000-EXIT
+               UNTIL WS-EOF-TRAN.
+           PERFORM 1500-RESET-CHECKPOINT      THRU 1500-EXIT.
+           PERFORM 7900-WRITE-REPORT-FOOTER   THRU 7900-EXIT.
+           PERFORM 8000-DISPLAY-TOTALS        THRU 8000-EXIT.
+           PERFORM 8500-SET-RETURN-CODE       THRU 8500-EXIT.
+           PERFORM 9999-TERMINATE             THRU 9999-EXIT.
+           STOP RUN.
+      *
+      ******************************************************************
+      *    1000-INITIALIZE - OPEN THE CODE MASTER FILE AND LOAD THE    *
+      *    IN-MEMORY LOOKUP TABLE FROM IT, ONE CODE PER RECORD, THEN   *
+      *    OPEN THE SEARCH-KEY TRANSACTION FILE FOR THE BATCH RUN. A   *
+      *    MISSING OR UNREADABLE MASTER OR TRANSACTION FILE ABORTS    *
+      *    THE RUN WITH RETURN-CODE 16 RATHER THAN A RAW RUNTIME      *
+      *    ABEND. THE CHECKPOINT IS READ BEFORE THE REPORT AND ERROR  *
+      *    FILES ARE OPENED SO A RESTART CAN EXTEND THEM INSTEAD OF   *
+      *    TRUNCATING WHAT THE ABENDED PRIOR RUN ALREADY WROTE.       *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT CODE-MASTER-FILE.
+           IF WS-CODE-MASTER-STATUS NOT = '00'
+               DISPLAY 'HELLO - CODE MASTER FILE COULD NOT BE OPENED'
+               DISPLAY 'HELLO - FILE STATUS = ' WS-CODE-MASTER-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 1100-LOAD-TABLE THRU 1100-EXIT
+               UNTIL WS-EOF-MASTER
+                  OR CD-TABLE-COUNT = WS-TABLE-MAX.
+           CLOSE CODE-MASTER-FILE.
+           OPEN INPUT SEARCH-TRAN-FILE.
+           IF WS-SEARCH-TRAN-STATUS NOT = '00'
+               DISPLAY 'HELLO - SEARCH TRANSACTION FILE COULD NOT BE'
+               DISPLAY 'HELLO - OPENED, FILE STATUS = '
+                   WS-SEARCH-TRAN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT.
+           PERFORM 1300-SKIP-TO-CHECKPOINT THRU 1300-EXIT.
+           MOVE WS-RESTART-COUNT TO WS-ABSOLUTE-COUNT.
+           MOVE WS-RESTART-COUNT TO WS-KEYS-READ.
+           PERFORM 1600-OPEN-RPT-FILE THRU 1600-EXIT.
+           PERFORM 1700-OPEN-ERROR-FILE THRU 1700-EXIT.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+           STRING WS-RUN-MM   '/' WS-RUN-DD '/' WS-RUN-CCYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE-EDIT.
+           DISPLAY 'USER' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-JOB-ID FROM ENVIRONMENT-VALUE.
+           IF WS-RESTART-COUNT = ZERO
+               PERFORM 7000-WRITE-REPORT-HEADERS THRU 7000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-LOAD-TABLE.
+           READ CODE-MASTER-FILE
+               AT END
+                   SET WS-EOF-MASTER TO TRUE
+               NOT AT END
+                   IF CM-ACTIVE
+                       ADD 1 TO CD-TABLE-COUNT
+                       MOVE CM-CODE TO CD-A(CD-TABLE-COUNT)
+                   END-IF
+           END-READ.
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    1200-READ-CHECKPOINT - READ THE RESTART CONTROL FILE (IF    *
+      *    ONE EXISTS) TO FIND WHERE A PRIOR RUN LEFT OFF, AND SEED    *
+      *    THE MATCHED/UNMATCHED/REJECTED TOTALS WITH WHAT THE PRIOR  *
+      *    RUN HAD ALREADY ACCUMULATED SO THE END-OF-JOB FOOTER AND   *
+      *    RETURN CODE COVER THE WHOLE JOB, NOT JUST THIS SEGMENT.    *
+      ******************************************************************
+       1200-READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHK-RECORD-COUNT   TO WS-RESTART-COUNT
+                       MOVE CHK-KEYS-MATCHED   TO WS-KEYS-MATCHED
+                       MOVE CHK-KEYS-UNMATCHED TO WS-KEYS-UNMATCHED
+                       MOVE CHK-KEYS-REJECTED  TO WS-KEYS-REJECTED
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    1300-SKIP-TO-CHECKPOINT - ON A RESTART, RE-READ AND DISCARD *
+      *    THE TRANSACTION RECORDS ALREADY PROCESSED BY A PRIOR RUN.   *
+      ******************************************************************
+       1300-SKIP-TO-CHECKPOINT.
+           PERFORM 1310-SKIP-ONE-RECORD THRU 1310-EXIT
+               VARYING WS-SKIP-COUNT FROM 1 BY 1
+               UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+                  OR WS-EOF-TRAN.
+       1300-EXIT.
+           EXIT.
+      *
+       1310-SKIP-ONE-RECORD.
+           READ SEARCH-TRAN-FILE
+               AT END
+                   SET WS-EOF-TRAN TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+       1310-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    1400-WRITE-CHECKPOINT - RECORD HOW FAR THE RUN HAS GOTTEN   *
+      *    SO AN ABEND DOES NOT FORCE A FULL RERUN FROM RECORD ONE,    *
+      *    ALONG WITH THE CUMULATIVE TOTALS SO FAR SO A RESTART CAN   *
+      *    PICK THEM BACK UP WHERE THIS RUN LEFT OFF.                 *
+      ******************************************************************
+       1400-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-ABSOLUTE-COUNT  TO CHK-RECORD-COUNT.
+           MOVE WS-KEYS-MATCHED    TO CHK-KEYS-MATCHED.
+           MOVE WS-KEYS-UNMATCHED  TO CHK-KEYS-UNMATCHED.
+           MOVE WS-KEYS-REJECTED   TO CHK-KEYS-REJECTED.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       1400-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    1500-RESET-CHECKPOINT - THE TRANSACTION FILE RAN TO END OF  *
+      *    FILE NORMALLY, SO CLEAR THE RESTART CONTROL FILE BACK TO    *
+      *    ZERO - THE NEXT RUN STARTS FROM THE TOP AGAIN.              *
+      ******************************************************************
+       1500-RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZERO TO CHK-RECORD-COUNT.
+           MOVE ZERO TO CHK-KEYS-MATCHED.
+           MOVE ZERO TO CHK-KEYS-UNMATCHED.
+           MOVE ZERO TO CHK-KEYS-REJECTED.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       1500-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    1600-OPEN-RPT-FILE - A FROM-SCRATCH RUN STARTS THE REPORT  *
+      *    FRESH; A RESTART EXTENDS THE REPORT LEFT BY THE PRIOR RUN   *
+      *    SO ITS DETAIL LINES AND FOOTER ARE NOT LOST.                *
+      ******************************************************************
+       1600-OPEN-RPT-FILE.
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND RPT-FILE
+               IF WS-RPT-FILE-STATUS = '35'
+                   OPEN OUTPUT RPT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT RPT-FILE
+           END-IF.
+       1600-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    1700-OPEN-ERROR-FILE - SAME TREATMENT AS 1600-OPEN-RPT-FILE *
+      *    FOR THE ERROR/REJECT FILE.                                  *
+      ******************************************************************
+       1700-OPEN-ERROR-FILE.
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND ERROR-FILE
+               IF WS-ERROR-FILE-STATUS = '35'
+                   OPEN OUTPUT ERROR-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT ERROR-FILE
+           END-IF.
+       1700-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2000-PROCESS-TRANSACTIONS - READ ONE SEARCH KEY AND LOOK IT *
+      *    UP, REPEATING FOR EVERY KEY IN THE TRANSACTION FILE.        *
+      ******************************************************************
+       2000-PROCESS-TRANSACTIONS.
+           READ SEARCH-TRAN-FILE
+               AT END
+                   SET WS-EOF-TRAN TO TRUE
+               NOT AT END
+                   PERFORM 2100-PROCESS-ONE-KEY THRU 2100-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-PROCESS-ONE-KEY.
+           ADD 1 TO WS-KEYS-READ.
+           ADD 1 TO WS-ABSOLUTE-COUNT.
+           MOVE TR-KEY TO WS-SRCH.
+           PERFORM 3000-VALIDATE-KEY THRU 3000-EXIT.
+           IF WS-KEY-VALID
+               PERFORM 5000-SEARCH-TABLE THRU 5000-EXIT
+           ELSE
+               PERFORM 3100-WRITE-ERROR-RECORD THRU 3100-EXIT
+           END-IF.
+           DIVIDE WS-ABSOLUTE-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 1400-WRITE-CHECKPOINT THRU 1400-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3000-VALIDATE-KEY - REJECT A BLANK OR NON-ALPHABETIC KEY    *
+      *    BEFORE IT EVER REACHES THE SEARCH.                          *
+      ******************************************************************
+       3000-VALIDATE-KEY.
+           SET WS-KEY-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON-CODE.
+           MOVE SPACES TO WS-REJECT-REASON-TEXT.
+           IF WS-SRCH = SPACE
+               SET WS-KEY-INVALID TO TRUE
+               MOVE '01' TO WS-REJECT-REASON-CODE
+               MOVE 'BLANK SEARCH KEY' TO WS-REJECT-REASON-TEXT
+           ELSE
+               IF WS-SRCH IS NOT ALPHABETIC
+                   SET WS-KEY-INVALID TO TRUE
+                   MOVE '02' TO WS-REJECT-REASON-CODE
+                   MOVE 'NON-ALPHABETIC SEARCH KEY'
+                       TO WS-REJECT-REASON-TEXT
+               END-IF
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3100-WRITE-ERROR-RECORD - ROUTE A REJECTED KEY TO THE       *
+      *    ERROR/REJECT FILE WITH ITS REASON CODE.                     *
+      ******************************************************************
+       3100-WRITE-ERROR-RECORD.
+           ADD 1 TO WS-KEYS-REJECTED.
+           MOVE WS-SRCH TO ERR-KEY.
+           MOVE WS-REJECT-REASON-CODE TO ERR-REASON-CODE.
+           MOVE WS-REJECT-REASON-TEXT TO ERR-REASON-TEXT.
+           MOVE WS-RUN-DATE-YYYYMMDD TO ERR-DATE.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-TIME TO ERR-TIME.
+           WRITE ERROR-RECORD.
+       3100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    5000-SEARCH-TABLE - LOOK UP WS-SRCH BY CALLING THE SHARED   *
+      *    CDLOOKUP SUBPROGRAM AGAINST THE MASTER-LOADED TABLE, AND    *
+      *    WRITE THE RESULT TO THE REPORT FILE.                       *
+      ******************************************************************
+       5000-SEARCH-TABLE.
+           SET WS-NOT-FOUND TO TRUE.
+           MOVE ZERO TO WS-FOUND-INDEX.
+           CALL 'CDLOOKUP' USING CD-TABLE-COUNT, CD-TABLE, WS-SRCH,
+               WS-FOUND-SW, WS-FOUND-INDEX.
+           IF WS-FOUND
+               ADD 1 TO WS-KEYS-MATCHED
+           ELSE
+               ADD 1 TO WS-KEYS-UNMATCHED
+           END-IF.
+           PERFORM 7100-WRITE-DETAIL-LINE THRU 7100-EXIT.
+           PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.
+       5000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    6000-WRITE-AUDIT-RECORD - APPEND ONE AUDIT ENTRY FOR THIS   *
+      *    SEARCH KEY: KEY, RESULT, INDEX, DATE/TIME, AND JOB/USER ID. *
+      ******************************************************************
+       6000-WRITE-AUDIT-RECORD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-SRCH TO AUD-KEY.
+           IF WS-FOUND
+               SET AUD-FOUND TO TRUE
+               MOVE WS-FOUND-INDEX TO AUD-INDEX
+           ELSE
+               SET AUD-NOT-FOUND TO TRUE
+               MOVE ZERO TO AUD-INDEX
+           END-IF.
+           MOVE WS-RUN-DATE-YYYYMMDD TO AUD-DATE.
+           MOVE WS-CURRENT-TIME TO AUD-TIME.
+           MOVE WS-JOB-ID TO AUD-JOB-ID.
+           WRITE AUDIT-RECORD.
+       6000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    7000-WRITE-REPORT-HEADERS - TITLE AND RUN-DATE LINES.       *
+      ******************************************************************
+       7000-WRITE-REPORT-HEADERS.
+           MOVE 'HELLO CODE LOOKUP REPORT' TO WS-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'RUN DATE: ' WS-RUN-DATE-EDIT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE SPACES TO RPT-RECORD.
+           WRITE RPT-RECORD.
+       7000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    7100-WRITE-DETAIL-LINE - ONE LINE PER SEARCH PERFORMED.     *
+      ******************************************************************
+       7100-WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           IF WS-FOUND
+               STRING 'KEY: ' WS-SRCH
+                   '  RESULT: FOUND AT TABLE INDEX ' WS-FOUND-INDEX
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+           ELSE
+               STRING 'KEY: ' WS-SRCH
+                   '  RESULT: NOT FOUND IN TABLE'
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+           END-IF.
+           MOVE WS-REPORT-LINE TO RPT-RECORD.
+           WRITE RPT-RECORD.
+       7100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    7900-WRITE-REPORT-FOOTER - END-OF-JOB SUMMARY ON THE        *
+      *    REPORT.                                                     *
+      ******************************************************************
+       7900-WRITE-REPORT-FOOTER.
+           MOVE SPACES TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE WS-KEYS-READ TO WS-COUNT-EDIT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'KEYS READ: ' WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE WS-KEYS-MATCHED TO WS-COUNT-EDIT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'KEYS MATCHED: ' WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE WS-KEYS-UNMATCHED TO WS-COUNT-EDIT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'KEYS UNMATCHED: ' WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE WS-KEYS-REJECTED TO WS-COUNT-EDIT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'KEYS REJECTED: ' WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO RPT-RECORD.
+           WRITE RPT-RECORD.
+       7900-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    8000-DISPLAY-TOTALS - END-OF-JOB SUMMARY COUNTS.            *
+      ******************************************************************
+       8000-DISPLAY-TOTALS.
+           DISPLAY 'HELLO - KEYS READ......: ' WS-KEYS-READ.
+           DISPLAY 'HELLO - KEYS MATCHED...: ' WS-KEYS-MATCHED.
+           DISPLAY 'HELLO - KEYS UNMATCHED.: ' WS-KEYS-UNMATCHED.
+           DISPLAY 'HELLO - KEYS REJECTED..: ' WS-KEYS-REJECTED.
+       8000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    8500-SET-RETURN-CODE - TELL THE JCL STEP HOW THE RUN WENT:  *
+      *    8 IF ANY KEY WAS REJECTED BY VALIDATION, ELSE 4 IF ANY KEY  *
+      *    WAS NOT FOUND, ELSE 0.                                      *
+      ******************************************************************
+       8500-SET-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN WS-KEYS-REJECTED > ZERO
+                   MOVE 8 TO RETURN-CODE
+               WHEN WS-KEYS-UNMATCHED > ZERO
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
+       8500-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    9999-TERMINATE                                              *
+      ******************************************************************
+       9999-TERMINATE.
+           CLOSE SEARCH-TRAN-FILE.
+           CLOSE RPT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE ERROR-FILE.
+       9999-EXIT.
+           EXIT.
