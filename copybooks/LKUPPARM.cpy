@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    COPYBOOK      LKUPPARM                                     *
+      *    DESCRIPTION    LINKAGE PARAMETERS FOR CDLOOKUP, OVER AND     *
+      *                   ABOVE THE SHARED TABLE IN CDTABLE: THE       *
+      *                   SEARCH KEY GOING IN, AND THE FOUND/NOT-FOUND *
+      *                   INDICATOR AND MATCHED INDEX COMING BACK.     *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    DATE       INIT  DESCRIPTION                                *
+      *    2026-08-09  JAS  ORIGINAL COPYBOOK.                         *
+      *    2026-08-09  JAS  WIDENED LK-FOUND-INDEX TO PIC 9(04) TO      *
+      *                     MATCH THE TABLE'S OCCURS 1 TO 1000 AND     *
+      *                     AUD-INDEX IN AUDREC - A PIC 9(02) INDEX    *
+      *                     SILENTLY TRUNCATED ANY MATCH AT TABLE      *
+      *                     POSITION 100 OR BEYOND.                    *
+      ******************************************************************
+       01  LK-SEARCH-KEY            PIC X(01).
+      *
+       01  LK-FOUND-SW              PIC X(01).
+           88  LK-FOUND                    VALUE 'Y'.
+           88  LK-NOT-FOUND                VALUE 'N'.
+      *
+       01  LK-FOUND-INDEX            PIC 9(04).
