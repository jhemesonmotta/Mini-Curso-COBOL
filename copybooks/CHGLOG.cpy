@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    COPYBOOK      CHGLOG                                       *
+      *    DESCRIPTION    RECORD LAYOUT FOR THE CDMAINT CHANGE LOG -   *
+      *                   ONE BEFORE/AFTER IMAGE PER MAINTENANCE       *
+      *                   TRANSACTION APPLIED TO THE CODE MASTER FILE. *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    DATE       INIT  DESCRIPTION                                *
+      *    2026-08-09  JAS  ORIGINAL COPYBOOK.                         *
+      ******************************************************************
+       01  CHANGE-LOG-RECORD.
+           05  CLG-ACTION                PIC X(01).
+           05  CLG-CODE                  PIC X(01).
+           05  CLG-BEFORE-IMAGE.
+               10  CLG-BEFORE-CODE           PIC X(01).
+               10  CLG-BEFORE-STATUS         PIC X(01).
+           05  CLG-AFTER-IMAGE.
+               10  CLG-AFTER-CODE            PIC X(01).
+               10  CLG-AFTER-STATUS          PIC X(01).
+           05  CLG-RESULT-CODE           PIC X(02).
+           05  CLG-RESULT-TEXT           PIC X(30).
+           05  CLG-DATE                  PIC 9(08).
+           05  CLG-TIME                  PIC 9(08).
