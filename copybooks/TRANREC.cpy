@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    COPYBOOK      TRANREC                                      *
+      *    DESCRIPTION    RECORD LAYOUT FOR THE SEARCH-KEY TRANSACTION *
+      *                   FILE READ BY THE HELLO BATCH LOOKUP JOB.     *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    DATE       INIT  DESCRIPTION                                *
+      *    2026-08-09  JAS  ORIGINAL COPYBOOK - ONE SEARCH KEY PER     *
+      *                     RECORD.                                    *
+      ******************************************************************
+       01  TRAN-RECORD.
+           05  TR-KEY                  PIC X(01).
