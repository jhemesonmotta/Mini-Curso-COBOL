@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    COPYBOOK      RPTREC                                       *
+      *    DESCRIPTION    PRINT LINE LAYOUT FOR THE HELLO CODE LOOKUP  *
+      *                   REPORT.                                      *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    DATE       INIT  DESCRIPTION                                *
+      *    2026-08-09  JAS  ORIGINAL COPYBOOK.                         *
+      ******************************************************************
+       01  RPT-RECORD                 PIC X(80).
