@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    COPYBOOK      MNTREC                                       *
+      *    DESCRIPTION    RECORD LAYOUT FOR THE CDMAINT MAINTENANCE    *
+      *                   TRANSACTION FILE - ADD, CHANGE, OR DELETE    *
+      *                   REQUESTS AGAINST THE CODE MASTER FILE.       *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    DATE       INIT  DESCRIPTION                                *
+      *    2026-08-09  JAS  ORIGINAL COPYBOOK.                         *
+      ******************************************************************
+       01  MAINT-TRAN-RECORD.
+           05  MT-ACTION                PIC X(01).
+               88  MT-ADD                      VALUE 'A'.
+               88  MT-CHANGE                    VALUE 'C'.
+               88  MT-DELETE                    VALUE 'D'.
+           05  MT-CODE                   PIC X(01).
+           05  MT-STATUS                 PIC X(01).
+               88  MT-ACTIVE                    VALUE 'A'.
+               88  MT-INACTIVE                  VALUE 'I'.
