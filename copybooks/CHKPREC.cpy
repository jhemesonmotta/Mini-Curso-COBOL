@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    COPYBOOK      CHKPREC                                      *
+      *    DESCRIPTION    RECORD LAYOUT FOR THE HELLO BATCH RESTART    *
+      *                   CONTROL FILE - HOLDS THE NUMBER OF           *
+      *                   TRANSACTION RECORDS SUCCESSFULLY PROCESSED  *
+      *                   SO FAR IN THE CURRENT LOOKUP RUN, PLUS THE   *
+      *                   CUMULATIVE MATCHED/UNMATCHED/REJECTED       *
+      *                   COUNTS SO A RESTART'S END-OF-JOB TOTALS AND *
+      *                   RETURN CODE COVER THE WHOLE JOB, NOT JUST   *
+      *                   THE SEGMENT PROCESSED SINCE THE RESTART.    *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    DATE       INIT  DESCRIPTION                                *
+      *    2026-08-09  JAS  ORIGINAL COPYBOOK.                         *
+      *    2026-08-09  JAS  ADDED CUMULATIVE MATCHED/UNMATCHED/        *
+      *                     REJECTED COUNTS - A RESTART WAS RESETTING *
+      *                     THESE TO ZERO AND REPORTING ONLY THE LAST  *
+      *                     SEGMENT'S TOTALS AND RETURN CODE.          *
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CHK-RECORD-COUNT          PIC 9(09).
+           05  CHK-KEYS-MATCHED          PIC 9(07).
+           05  CHK-KEYS-UNMATCHED        PIC 9(07).
+           05  CHK-KEYS-REJECTED         PIC 9(07).
