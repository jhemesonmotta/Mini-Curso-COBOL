@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    COPYBOOK      CODEREC                                      *
+      *    DESCRIPTION    RECORD LAYOUT FOR THE CODE MASTER FILE      *
+      *                   (THE LOOKUP TABLE MAINTAINED ON DISK).      *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    DATE       INIT  DESCRIPTION                                *
+      *    2026-08-09  JAS  ORIGINAL COPYBOOK - ONE CODE PER RECORD.   *
+      *    2026-08-09  JAS  ADDED CM-STATUS SO THE CDMAINT MAINTENANCE *
+      *                     PROGRAM CAN RETIRE A CODE WITHOUT DELETING *
+      *                     ITS MASTER RECORD.                        *
+      ******************************************************************
+       01  CODE-MASTER-RECORD.
+           05  CM-CODE                 PIC X(01).
+           05  CM-STATUS                PIC X(01).
+               88  CM-ACTIVE                    VALUE 'A'.
+               88  CM-INACTIVE                  VALUE 'I'.
