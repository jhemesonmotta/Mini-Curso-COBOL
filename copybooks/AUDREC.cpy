@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK      AUDREC                                       *
+      *    DESCRIPTION    RECORD LAYOUT FOR THE HELLO SEARCH AUDIT LOG *
+      *                   - ONE ENTRY WRITTEN FOR EVERY KEY SEARCHED. *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    DATE       INIT  DESCRIPTION                                *
+      *    2026-08-09  JAS  ORIGINAL COPYBOOK.                         *
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-KEY                 PIC X(01).
+           05  AUD-RESULT              PIC X(01).
+               88  AUD-FOUND                   VALUE 'F'.
+               88  AUD-NOT-FOUND               VALUE 'N'.
+           05  AUD-INDEX                PIC 9(04).
+           05  AUD-DATE                 PIC 9(08).
+           05  AUD-TIME                 PIC 9(08).
+           05  AUD-JOB-ID                PIC X(08).
