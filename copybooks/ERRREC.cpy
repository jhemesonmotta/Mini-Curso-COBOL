@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK      ERRREC                                       *
+      *    DESCRIPTION    RECORD LAYOUT FOR THE HELLO REJECT/ERROR     *
+      *                   FILE - ONE ENTRY PER SEARCH KEY THAT FAILS  *
+      *                   EDIT VALIDATION AND IS NOT SEARCHED.        *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    DATE       INIT  DESCRIPTION                                *
+      *    2026-08-09  JAS  ORIGINAL COPYBOOK.                         *
+      ******************************************************************
+       01  ERROR-RECORD.
+           05  ERR-KEY                  PIC X(01).
+           05  ERR-REASON-CODE          PIC X(02).
+           05  ERR-REASON-TEXT          PIC X(30).
+           05  ERR-DATE                 PIC 9(08).
+           05  ERR-TIME                 PIC 9(08).
