@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    COPYBOOK      CDTABLE                                      *
+      *    DESCRIPTION    THE IN-MEMORY CODE LOOKUP TABLE SHARED BY    *
+      *                   HELLO (WHICH LOADS IT FROM THE CODE MASTER   *
+      *                   FILE) AND CDLOOKUP (WHICH SEARCHES IT).      *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    DATE       INIT  DESCRIPTION                                *
+      *    2026-08-09  JAS  ORIGINAL COPYBOOK - PULLED OUT OF HELLO'S  *
+      *                     WORKING-STORAGE SO CDLOOKUP CAN SHARE THE  *
+      *                     IDENTICAL TABLE LAYOUT IN ITS LINKAGE       *
+      *                     SECTION.                                   *
+      *    2026-08-09  JAS  RENAMED THE WS- PREFIX ON THIS TABLE TO    *
+      *                     CD- (MATCHING THE CDLOOKUP/CDMAINT/        *
+      *                     CDTABLE FAMILY) SO A READER OF CDLOOKUP'S  *
+      *                     LINKAGE SECTION DOES NOT SEE WORKING-      *
+      *                     STORAGE-LOOKING NAMES SITTING NEXT TO THE  *
+      *                     LK- CALL PARAMETERS IN LKUPPARM.           *
+      ******************************************************************
+       01  CD-TABLE-COUNT           PIC 9(04) COMP VALUE ZERO.
+      *
+       01  CD-TABLE.
+           05  CD-A                PIC X(01) OCCURS 1 TO 1000 TIMES
+                                    DEPENDING ON CD-TABLE-COUNT
+                                    ASCENDING KEY IS CD-A
+                                    INDEXED BY CD-I.
