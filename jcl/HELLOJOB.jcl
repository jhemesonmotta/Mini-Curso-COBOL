@@ -0,0 +1,86 @@
+//HELLOJ   JOB (ACCTNO,ROOM),'J A SMITH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************
+//*                                                        *
+//* JOB:       HELLOJ                                      *
+//* PURPOSE:   SORTS THE SEARCH-KEY TRANSACTION FILE INTO   *
+//*            CODE-MASTER SEQUENCE, THEN RUNS THE HELLO    *
+//*            CODE LOOKUP STEP AGAINST THE SORTED FILE.    *
+//*                                                         *
+//* STEP1 (SORTSTP) - SORT SRCHTRAN INTO ASCENDING KEY       *
+//*                    SEQUENCE ON THE ONE-BYTE SEARCH KEY.  *
+//* STEP2 (HELLOSTP) - RUN HELLO AGAINST THE SORTED FILE.    *
+//*                    HELLO SETS RETURN-CODE 0 IF ALL KEYS  *
+//*                    WERE FOUND, 4 IF SOME KEYS WERE NOT   *
+//*                    FOUND, OR 8 IF ANY KEY WAS REJECTED   *
+//*                    BY KEY VALIDATION.                    *
+//*                                                         *
+//* MODIFICATION HISTORY                                    *
+//* DATE       INIT  DESCRIPTION                             *
+//* 2026-08-09 JAS   ORIGINAL JOB STREAM.                    *
+//* 2026-08-09 JAS   RPTFILE AND ERRFILE NOW USE DISP=MOD,   *
+//*                  LIKE AUDFILE, SO RESUBMITTING THE JOB   *
+//*                  AFTER AN ABEND EXTENDS THOSE DATASETS   *
+//*                  INSTEAD OF ABENDING ON A DATASET-       *
+//*                  ALREADY-EXISTS CONDITION (ERRFILE WAS   *
+//*                  DISP=NEW) OR LOSING THE PRIOR RUN'S     *
+//*                  REPORT (RPTFILE WAS SYSOUT).            *
+//* 2026-08-09 JAS   SORTOUT'S DCB CARRIED LRECL=80, A       *
+//*                  LEFTOVER FROM AN EARLIER TEST FILE, BUT *
+//*                  THE RECORD BEING SORTED IS THE ONE-BYTE *
+//*                  SEARCH KEY (TR-KEY).  HELLOSTP'S        *
+//*                  SRCHTRAN DD HAS NO DCB OVERRIDE OF ITS  *
+//*                  OWN, SO IT INHERITED THE WRONG LRECL     *
+//*                  FROM THE TEMP DATASET.  CORRECTED TO    *
+//*                  LRECL=1.                                *
+//* 2026-08-09 JAS   CHKPFILE WAS DISP=SHR, WHICH REQUIRES   *
+//*                  THE CHECKPOINT DATASET TO ALREADY EXIST *
+//*                  - A COLD FIRST RUN WITH NO CHECKPOINT   *
+//*                  DATASET YET ALLOCATED WOULD FAIL        *
+//*                  ALLOCATION BEFORE HELLO EVEN STARTED.   *
+//*                  CHANGED TO DISP=MOD, LIKE THE OTHER DDS *
+//*                  IN THIS STEP, SO THE FIRST RUN CREATES   *
+//*                  IT.                                     *
+//*                                                         *
+//*********************************************************
+//*
+//SORTSTP  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.HELLO.SRCHTRAN,DISP=SHR
+//SORTOUT  DD DSN=&&SRCHTRAN.SORTED,
+//            DISP=(NEW,PASS,DELETE),
+//            UNIT=SYSDA,
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=1,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(1,1,CH,A)
+/*
+//*
+//HELLOSTP EXEC PGM=HELLO,COND=(0,NE,SORTSTP)
+//STEPLIB  DD DSN=PROD.HELLO.LOADLIB,DISP=SHR
+//CODEMAST DD DSN=PROD.HELLO.CODEMAST,DISP=SHR
+//SRCHTRAN DD DSN=&&SRCHTRAN.SORTED,DISP=(OLD,DELETE)
+//RPTFILE  DD DSN=PROD.HELLO.RPTFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,
+//            SPACE=(TRK,(5,5))
+//AUDFILE  DD DSN=PROD.HELLO.AUDFILE,
+//            DISP=(MOD,KEEP,KEEP)
+//ERRFILE  DD DSN=PROD.HELLO.ERRFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,
+//            SPACE=(TRK,(1,1))
+//CHKPFILE DD DSN=PROD.HELLO.CHKPFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,
+//            SPACE=(TRK,(1,1))
+//SYSOUT   DD SYSOUT=*
+//*
+//* A NONZERO RETURN-CODE FROM HELLOSTP IS THE JOB'S OWN
+//* RETURN CODE - NO SEPARATE CHECKING STEP IS NEEDED. IF
+//* HELLOSTP ENDS WITH RC=8, DOWNSTREAM SCHEDULING SHOULD
+//* TREAT THE RUN AS FAILED (VALIDATION REJECTS PRESENT);
+//* RC=4 MEANS THE RUN COMPLETED BUT SOME KEYS WERE NOT ON
+//* THE MASTER FILE.
+//*
