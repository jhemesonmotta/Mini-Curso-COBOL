@@ -0,0 +1,72 @@
+      ******************************************************************
+      *                                                                *
+      *    PROGRAM-ID.    CDLOOKUP                                     *
+      *    DESCRIPTION.   CALLABLE CODE LOOKUP SUBPROGRAM.  SEARCHES   *
+      *                   A CALLER-SUPPLIED, ASCENDING-KEY CODE TABLE  *
+      *                   FOR A CALLER-SUPPLIED SEARCH KEY AND RETURNS *
+      *                   A FOUND/NOT-FOUND INDICATOR AND THE MATCHED  *
+      *                   TABLE INDEX.  FACTORED OUT OF HELLO SO ANY   *
+      *                   PROGRAM NEEDING THE SAME LOOKUP CAN CALL IT  *
+      *                   DIRECTLY INSTEAD OF CARRYING ITS OWN COPY OF *
+      *                   THE SEARCH LOGIC.                            *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CDLOOKUP.
+       AUTHOR.         J A SMITH.
+       INSTALLATION.   CORPORATE DATA CENTER.
+       DATE-WRITTEN.   2026-08-09.
+       DATE-COMPILED.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    2026-08-09  JAS   ORIGINAL PROGRAM - THE SEARCH ALL LOGIC
+      *                      THAT USED TO LIVE ONLY INSIDE HELLO'S
+      *                      5000-SEARCH-TABLE PARAGRAPH, PULLED OUT
+      *                      INTO A CALLABLE SUBPROGRAM SO THE ORDER-
+      *                      ENTRY EDIT AND CODE-TRANSLATION JOBS CAN
+      *                      REUSE IT AGAINST THE SAME TABLE LAYOUT
+      *                      WITHOUT RE-IMPLEMENTING THEIR OWN SEARCH.
+      *    2026-08-09  JAS   CDTABLE'S ITEMS ARE NOW CD- PREFIXED
+      *                      INSTEAD OF WS- SO THIS LINKAGE SECTION
+      *                      DOES NOT MIX WORKING-STORAGE-LOOKING
+      *                      NAMES WITH THE LK- CALL PARAMETERS. ALSO
+      *                      WIDENED LK-FOUND-INDEX TO PIC 9(04) TO
+      *                      MATCH THE TABLE'S OCCURS 1 TO 1000.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+      *
+       DATA DIVISION.
+       LINKAGE SECTION.
+           COPY CDTABLE.
+           COPY LKUPPARM.
+      *
+       PROCEDURE DIVISION USING CD-TABLE-COUNT, CD-TABLE,
+               LK-SEARCH-KEY, LK-FOUND-SW, LK-FOUND-INDEX.
+      *
+      ******************************************************************
+      *    0000-MAINLINE                                               *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 5000-SEARCH-TABLE THRU 5000-EXIT.
+           GOBACK.
+      *
+      ******************************************************************
+      *    5000-SEARCH-TABLE - BINARY SEARCH THE CALLER'S TABLE FOR    *
+      *    THE CALLER'S SEARCH KEY.                                   *
+      ******************************************************************
+       5000-SEARCH-TABLE.
+           SET LK-NOT-FOUND TO TRUE.
+           MOVE ZERO TO LK-FOUND-INDEX.
+           SEARCH ALL CD-A
+               AT END
+                   CONTINUE
+               WHEN CD-A(CD-I) = LK-SEARCH-KEY
+                   SET LK-FOUND TO TRUE
+                   SET LK-FOUND-INDEX TO CD-I
+           END-SEARCH.
+       5000-EXIT.
+           EXIT.
