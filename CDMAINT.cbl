@@ -0,0 +1,278 @@
+      ******************************************************************
+      *                                                                *
+      *    PROGRAM-ID.    CDMAINT                                      *
+      *    DESCRIPTION.   MAINTAINS THE CODE MASTER FILE USED BY THE   *
+      *                   HELLO LOOKUP JOB.  APPLIES ADD, CHANGE, AND  *
+      *                   DELETE TRANSACTIONS TO THE OLD CODE MASTER   *
+      *                   FILE TO PRODUCE A NEW CODE MASTER FILE, AND  *
+      *                   WRITES A BEFORE/AFTER IMAGE OF EVERY         *
+      *                   TRANSACTION TO THE CHANGE LOG.               *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CDMAINT.
+       AUTHOR.         J A SMITH.
+       INSTALLATION.   CORPORATE DATA CENTER.
+       DATE-WRITTEN.   2026-08-09.
+       DATE-COMPILED.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    2026-08-09  JAS   ORIGINAL PROGRAM.  THE CODE MASTER FILE
+      *                      USED TO BE MAINTAINED BY EDITING THE MOVE
+      *                      STATEMENT IN HELLO'S SOURCE - THIS JOB
+      *                      LETS OPERATIONS MAINTAIN IT AS DATA,
+      *                      THROUGH A SORTED TRANSACTION FILE OF
+      *                      ADD/CHANGE/DELETE REQUESTS.
+      *    2026-08-09  JAS   DROPPED LABEL RECORDS ARE STANDARD FROM
+      *                      THE FOUR LINE SEQUENTIAL FDS - THAT CLAUSE
+      *                      IS A RECORDING MODE F CONVENTION AND HELLO
+      *                      ALREADY DROPPED IT WHEN ITS OWN FDS MOVED
+      *                      TO LINE SEQUENTIAL.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER-FILE ASSIGN TO CODEMAST
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MAINT-TRAN-FILE ASSIGN TO MAINTRAN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEW-MASTER-FILE ASSIGN TO NEWMAST
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHANGE-LOG-FILE ASSIGN TO CHGLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHANGE-LOG-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-MASTER-FILE
+           COPY CODEREC.
+      *
+       FD  MAINT-TRAN-FILE
+           COPY MNTREC.
+      *
+       FD  NEW-MASTER-FILE
+           COPY CODEREC
+               REPLACING CODE-MASTER-RECORD BY NEW-MASTER-RECORD
+                         CM-CODE           BY NM-CODE
+                         CM-STATUS         BY NM-STATUS
+                         CM-ACTIVE         BY NM-ACTIVE
+                         CM-INACTIVE       BY NM-INACTIVE.
+      *
+       FD  CHANGE-LOG-FILE
+           COPY CHGLOG.
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-OLD-MASTER-EOF-SW    PIC X(01) VALUE 'N'.
+               88  WS-OLD-MASTER-EOF          VALUE 'Y'.
+           05  WS-TRAN-EOF-SW          PIC X(01) VALUE 'N'.
+               88  WS-TRAN-EOF                 VALUE 'Y'.
+      *
+       01  WS-RUN-DATE                 PIC 9(08) VALUE ZERO.
+       01  WS-CURRENT-TIME             PIC 9(08) VALUE ZERO.
+       01  WS-CHANGE-LOG-STATUS        PIC X(02) VALUE ZERO.
+      *
+       01  WS-TRAN-TOTALS.
+           05  WS-TRANS-ADDED          PIC 9(05) COMP VALUE ZERO.
+           05  WS-TRANS-CHANGED        PIC 9(05) COMP VALUE ZERO.
+           05  WS-TRANS-DELETED        PIC 9(05) COMP VALUE ZERO.
+           05  WS-TRANS-REJECTED       PIC 9(05) COMP VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+      ******************************************************************
+      *    0000-MAINLINE                                               *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-UPDATE    THRU 2000-EXIT
+               UNTIL WS-OLD-MASTER-EOF AND WS-TRAN-EOF.
+           PERFORM 8000-DISPLAY-TOTALS    THRU 8000-EXIT.
+           PERFORM 9999-TERMINATE         THRU 9999-EXIT.
+           STOP RUN.
+      *
+      ******************************************************************
+      *    1000-INITIALIZE - OPEN ALL FILES AND PRIME THE FIRST OLD    *
+      *    MASTER RECORD AND THE FIRST TRANSACTION RECORD FOR THE      *
+      *    SEQUENTIAL MATCH/MERGE LOGIC IN 2000-PROCESS-UPDATE.        *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  OLD-MASTER-FILE.
+           OPEN INPUT  MAINT-TRAN-FILE.
+           OPEN OUTPUT NEW-MASTER-FILE.
+           OPEN EXTEND CHANGE-LOG-FILE.
+           IF WS-CHANGE-LOG-STATUS = '35'
+               OPEN OUTPUT CHANGE-LOG-FILE
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 1100-READ-OLD-MASTER   THRU 1100-EXIT.
+           PERFORM 1200-READ-TRANSACTION  THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-READ-OLD-MASTER.
+           READ OLD-MASTER-FILE
+               AT END
+                   SET WS-OLD-MASTER-EOF TO TRUE
+                   MOVE HIGH-VALUES TO CM-CODE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+      *
+       1200-READ-TRANSACTION.
+           READ MAINT-TRAN-FILE
+               AT END
+                   SET WS-TRAN-EOF TO TRUE
+                   MOVE HIGH-VALUES TO MT-CODE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+       1200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    2000-PROCESS-UPDATE - CLASSIC OLD-MASTER/TRANSACTION MATCH/ *
+      *    MERGE.  THE LOWER OF THE TWO CURRENT KEYS DRIVES WHICH      *
+      *    PARAGRAPH RUNS NEXT; AN EXHAUSTED FILE'S KEY IS HIGH-VALUES *
+      *    SO IT NATURALLY SORTS LAST.                                 *
+      ******************************************************************
+       2000-PROCESS-UPDATE.
+           EVALUATE TRUE
+               WHEN CM-CODE < MT-CODE
+                   PERFORM 3000-WRITE-UNCHANGED-MASTER THRU 3000-EXIT
+               WHEN CM-CODE = MT-CODE
+                   PERFORM 4000-APPLY-TRANSACTION      THRU 4000-EXIT
+               WHEN OTHER
+                   PERFORM 5000-PROCESS-TRAN-NO-MASTER THRU 5000-EXIT
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    3000-WRITE-UNCHANGED-MASTER - NO TRANSACTION FOR THIS CODE; *
+      *    COPY IT FORWARD TO THE NEW MASTER AS-IS.                    *
+      ******************************************************************
+       3000-WRITE-UNCHANGED-MASTER.
+           MOVE CM-CODE   TO NM-CODE.
+           MOVE CM-STATUS TO NM-STATUS.
+           WRITE NEW-MASTER-RECORD.
+           PERFORM 1100-READ-OLD-MASTER THRU 1100-EXIT.
+       3000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    4000-APPLY-TRANSACTION - THE TRANSACTION CODE MATCHES AN    *
+      *    EXISTING MASTER RECORD.  ADD IS REJECTED AS A DUPLICATE;    *
+      *    CHANGE UPDATES THE STATUS; DELETE DROPS THE RECORD FROM     *
+      *    THE NEW MASTER.  EVERY CASE LOGS A BEFORE/AFTER IMAGE.      *
+      ******************************************************************
+       4000-APPLY-TRANSACTION.
+           MOVE MT-ACTION  TO CLG-ACTION.
+           MOVE MT-CODE    TO CLG-CODE.
+           MOVE CM-CODE    TO CLG-BEFORE-CODE.
+           MOVE CM-STATUS  TO CLG-BEFORE-STATUS.
+           EVALUATE TRUE
+               WHEN MT-ADD
+                   MOVE CM-CODE   TO NM-CODE
+                   MOVE CM-STATUS TO NM-STATUS
+                   WRITE NEW-MASTER-RECORD
+                   MOVE NM-CODE   TO CLG-AFTER-CODE
+                   MOVE NM-STATUS TO CLG-AFTER-STATUS
+                   MOVE '10' TO CLG-RESULT-CODE
+                   MOVE 'REJECTED - CODE ALREADY ON FILE'
+                       TO CLG-RESULT-TEXT
+                   ADD 1 TO WS-TRANS-REJECTED
+               WHEN MT-CHANGE
+                   MOVE CM-CODE   TO NM-CODE
+                   MOVE MT-STATUS TO NM-STATUS
+                   WRITE NEW-MASTER-RECORD
+                   MOVE NM-CODE   TO CLG-AFTER-CODE
+                   MOVE NM-STATUS TO CLG-AFTER-STATUS
+                   MOVE '00' TO CLG-RESULT-CODE
+                   MOVE 'STATUS CHANGED' TO CLG-RESULT-TEXT
+                   ADD 1 TO WS-TRANS-CHANGED
+               WHEN MT-DELETE
+                   MOVE SPACES TO CLG-AFTER-CODE
+                   MOVE SPACES TO CLG-AFTER-STATUS
+                   MOVE '00' TO CLG-RESULT-CODE
+                   MOVE 'CODE DELETED' TO CLG-RESULT-TEXT
+                   ADD 1 TO WS-TRANS-DELETED
+           END-EVALUATE.
+           PERFORM 7000-WRITE-CHANGE-LOG THRU 7000-EXIT.
+           PERFORM 1100-READ-OLD-MASTER  THRU 1100-EXIT.
+           PERFORM 1200-READ-TRANSACTION THRU 1200-EXIT.
+       4000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    5000-PROCESS-TRAN-NO-MASTER - THE TRANSACTION CODE IS NOT   *
+      *    ON THE OLD MASTER FILE.  ADD CREATES THE NEW RECORD AHEAD   *
+      *    OF THE CURRENT OLD-MASTER POSITION; CHANGE AND DELETE ARE   *
+      *    REJECTED AS NOT-ON-FILE.                                   *
+      ******************************************************************
+       5000-PROCESS-TRAN-NO-MASTER.
+           MOVE MT-ACTION TO CLG-ACTION.
+           MOVE MT-CODE   TO CLG-CODE.
+           MOVE SPACES    TO CLG-BEFORE-CODE.
+           MOVE SPACES    TO CLG-BEFORE-STATUS.
+           EVALUATE TRUE
+               WHEN MT-ADD
+                   MOVE MT-CODE   TO NM-CODE
+                   MOVE MT-STATUS TO NM-STATUS
+                   WRITE NEW-MASTER-RECORD
+                   MOVE NM-CODE   TO CLG-AFTER-CODE
+                   MOVE NM-STATUS TO CLG-AFTER-STATUS
+                   MOVE '00' TO CLG-RESULT-CODE
+                   MOVE 'CODE ADDED' TO CLG-RESULT-TEXT
+                   ADD 1 TO WS-TRANS-ADDED
+               WHEN OTHER
+                   MOVE SPACES TO CLG-AFTER-CODE
+                   MOVE SPACES TO CLG-AFTER-STATUS
+                   MOVE '20' TO CLG-RESULT-CODE
+                   MOVE 'REJECTED - CODE NOT ON FILE' TO CLG-RESULT-TEXT
+                   ADD 1 TO WS-TRANS-REJECTED
+           END-EVALUATE.
+           PERFORM 7000-WRITE-CHANGE-LOG THRU 7000-EXIT.
+           PERFORM 1200-READ-TRANSACTION THRU 1200-EXIT.
+       5000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    7000-WRITE-CHANGE-LOG - APPEND THE BEFORE/AFTER IMAGE       *
+      *    BUILT BY THE CALLING PARAGRAPH TO THE CHANGE LOG.           *
+      ******************************************************************
+       7000-WRITE-CHANGE-LOG.
+           MOVE WS-RUN-DATE TO CLG-DATE.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-TIME TO CLG-TIME.
+           WRITE CHANGE-LOG-RECORD.
+       7000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    8000-DISPLAY-TOTALS - END-OF-JOB SUMMARY COUNTS.            *
+      ******************************************************************
+       8000-DISPLAY-TOTALS.
+           DISPLAY 'CDMAINT - CODES ADDED....: ' WS-TRANS-ADDED.
+           DISPLAY 'CDMAINT - CODES CHANGED..: ' WS-TRANS-CHANGED.
+           DISPLAY 'CDMAINT - CODES DELETED..: ' WS-TRANS-DELETED.
+           DISPLAY 'CDMAINT - TRANS REJECTED.: ' WS-TRANS-REJECTED.
+       8000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *    9999-TERMINATE                                              *
+      ******************************************************************
+       9999-TERMINATE.
+           CLOSE OLD-MASTER-FILE.
+           CLOSE MAINT-TRAN-FILE.
+           CLOSE NEW-MASTER-FILE.
+           CLOSE CHANGE-LOG-FILE.
+       9999-EXIT.
+           EXIT.
